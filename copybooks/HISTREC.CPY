@@ -0,0 +1,10 @@
+      ******************************************************************
+      *    HISTREC.CPY
+      *    Working-storage breakdown of one theme-history line, as
+      *    appended to THEME-HISTORY-FILENAME by SongForVictoria and
+      *    read back by SongForVictoria and SongReport.
+      *    Layout on disk is pipe delimited text:  DATE|THEME
+      ******************************************************************
+       01  HIST-REC.
+           05  HIST-DATE           PIC X(10).
+           05  HIST-THEME          PIC X(80).
