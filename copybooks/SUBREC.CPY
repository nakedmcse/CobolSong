@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    SUBREC.CPY
+      *    Working-storage breakdown of one participant-submission
+      *    line, as appended to SUBMISSIONS-FILENAME by SongSubmit and
+      *    read back by SongReport for cross-referencing against the
+      *    themes in THEME-HISTORY-FILENAME.
+      *    Layout on disk is pipe delimited text:
+      *        DATE|PARTICIPANT|NOTE
+      ******************************************************************
+       01  SUB-REC.
+           05  SUB-DATE            PIC X(10).
+           05  SUB-PARTICIPANT     PIC X(30).
+           05  SUB-NOTE            PIC X(60).
