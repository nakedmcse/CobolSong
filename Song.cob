@@ -1,108 +1,1069 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SongForVictoria.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  ENV-VARIABLE-NAME   PIC X(20) VALUE 'OPENAI_API_KEY'.
-       01  ENV-API-KEY         PIC X(51).
-       01  CMD                 PIC X(4096).
-       01  QUERY               PIC X(900).
-       01  PARSECMD            PIC X(80).
-       01  REMCMD              PIC X(80).
-       01  ERR                 PIC 9(4) COMP-5.
-       01  CURRENTDATE         PIC X(20) VALUE SPACES.
-       01  CURRENTYEAR         PIC 9(4).
-       01  CURRENTMONTH        PIC 9(2).
-       01  CURRENTDAY          PIC 9(2).
-       01  FORMATTEDDATE       PIC A(8).
-       01  MONTHNAMES          PIC A(36).
-       01  MONTHNAME           PIC A(3).
-
-       PROCEDURE DIVISION.
-       MAIN-PARAGRAPH.
-           *> Get Date
-           STRING
-           "JANFEBMARAPRMAYJUNJULAUGSEPOCTNOVDEC"
-           DELIMITED BY SIZE
-           INTO MONTHNAMES.
-
-           MOVE FUNCTION CURRENT-DATE TO CURRENTDATE.
-           COMPUTE CURRENTYEAR = FUNCTION NUMVAL-C (CURRENTDATE(1:4)).
-           COMPUTE CURRENTMONTH = FUNCTION NUMVAL-C (CURRENTDATE(5:2)). 
-           COMPUTE CURRENTDAY = FUNCTION NUMVAL-C (CURRENTDATE(7:2)).
-
-           IF CURRENTDAY > 15
-               ADD 1 TO CURRENTMONTH
-           END-IF.
-
-           IF CURRENTMONTH > 12
-               MOVE 1 TO CURRENTMONTH
-               ADD 1 TO CURRENTYEAR
-           END-IF.
-
-           MOVE MONTHNAMES((CURRENTMONTH - 1) * 3 + 1:3) TO MONTHNAME
-           STRING MONTHNAME " " CURRENTYEAR 
-           DELIMITED BY SIZE INTO FORMATTEDDATE.
-
-           *> Build Prompt
-           STRING
-           "Create a music video challenge for the month ",FORMATTEDDATE,
-           " and would like you to return a theme ",
-           "for each day in the form of \""a video featuring\"" ",
-           "followed by the theme for the day. ",
-           "Two days should be free choice days with no theme, ",
-           "and should not be on consecutive days. ",
-           "Themes should not exactly repeat, and should not be ",
-           "direct types of music. ",
-           "Try to space out similar themes by 7 days. ",
-           "Return just the data in the form of ",
-           "REM YYYY-MM-DD CAL theme, one per line for each day. ",
-           "The rem at the start and exact line format is important."
-           DELIMITED BY SIZE
-           INTO QUERY
-
-           *> Get environment variable API Key
-           ACCEPT ENV-API-KEY FROM ENVIRONMENT "OPENAI_API_KEY"
-
-           IF ENV-API-KEY NOT EQUAL SPACES
-               *> Call OpenAI API using Curl
-               STRING
-               "curl -s https://api.openai.com/v1/chat/completions ",
-               "-H ""Content-Type: application/json"" ",
-               "-H ""Authorization: Bearer ", ENV-API-KEY, """ ",
-               "-d '{""model"": ""gpt-4"", ",
-               """messages"":[{""role"": ""user"", ""content"": """, 
-               QUERY, 
-               """}], ""temperature"":0.7}' > tmpout.json"
-               DELIMITED BY SIZE
-               INTO CMD
-               CALL "SYSTEM" USING CMD RETURNING ERR
-               IF ERR NOT EQUAL ZERO
-                   DISPLAY 'API Call failed with code: ' ERR
-               END-IF
-
-               *> Parse return JSON
-               STRING
-               "cat tmpout.json| jq -r '.choices[0].message.content' ",
-               "> song.cal"
-               DELIMITED BY SIZE INTO PARSECMD
-               CALL "SYSTEM" USING PARSECMD RETURNING ERR
-               IF ERR NOT EQUAL ZERO
-                   DISPLAY 'Parse JSON failed with code: ' ERR
-               END-IF
-
-               *> Call remind to draw calendar
-               STRING
-               "remind -cu -w140,, song.cal ",FORMATTEDDATE,
-               " > song.txt"
-               DELIMITED BY SIZE INTO REMCMD
-               CALL "SYSTEM" USING REMCMD RETURNING ERR
-               IF ERR NOT EQUAL ZERO
-                   DISPLAY 'Build Calendar failed with code: ' ERR
-               END-IF
-
-           ELSE
-               DISPLAY 'Error: API Key not found!'
-           END-IF
-
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. SongForVictoria.
+000120 AUTHOR. D. MARSH.
+000130 INSTALLATION. VICTORIA MUSIC CHALLENGE.
+000140 DATE-WRITTEN. 01/15/2024.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 01/15/2024  DM  Original curl/jq/remind pipeline.
+000200* 08/09/2026  DM  Checkpoint/restart per month, cached API
+000210*                 response reuse, ICS export, cross-month theme
+000220*                 history, song.cal validation, externalised
+000230*                 settings file, batch month/range generation,
+000240*                 and a persistent run log.
+000250*----------------------------------------------------------------
+000260 ENVIRONMENT DIVISION.
+000270 INPUT-OUTPUT SECTION.
+000280 FILE-CONTROL.
+000290     SELECT SETTINGS-FILE
+000300         ASSIGN DYNAMIC WS-SETTINGS-FILENAME
+000310         ORGANIZATION LINE SEQUENTIAL
+000320         FILE STATUS WS-SETT-STATUS.
+000330     SELECT HISTORY-FILE
+000340         ASSIGN DYNAMIC WS-HISTORY-FILENAME
+000350         ORGANIZATION LINE SEQUENTIAL
+000360         FILE STATUS WS-HIST-STATUS.
+000370     SELECT CKPT-FILE
+000380         ASSIGN DYNAMIC WS-CKPT-FILENAME
+000390         ORGANIZATION LINE SEQUENTIAL
+000400         FILE STATUS WS-CKPT-STATUS.
+000410     SELECT LOG-FILE
+000420         ASSIGN DYNAMIC WS-LOG-FILENAME
+000430         ORGANIZATION LINE SEQUENTIAL
+000440         FILE STATUS WS-LOG-STATUS.
+000450     SELECT CAL-FILE
+000460         ASSIGN DYNAMIC WS-CAL-FILENAME
+000470         ORGANIZATION LINE SEQUENTIAL
+000480         FILE STATUS WS-CAL-STATUS.
+000490     SELECT ICS-FILE
+000500         ASSIGN DYNAMIC WS-ICS-FILENAME
+000510         ORGANIZATION LINE SEQUENTIAL
+000520         FILE STATUS WS-ICS-STATUS.
+000530 
+000540 DATA DIVISION.
+000550 FILE SECTION.
+000560 FD  SETTINGS-FILE.
+000570 01  SETTINGS-LINE           PIC X(100).
+000580 FD  HISTORY-FILE.
+000590 01  HISTORY-LINE            PIC X(100).
+000600 FD  CKPT-FILE.
+000610 01  CKPT-LINE               PIC X(20).
+000620 FD  LOG-FILE.
+000630 01  LOG-LINE                PIC X(280).
+000640 FD  CAL-FILE.
+000650 01  CAL-LINE                PIC X(132).
+000660 FD  ICS-FILE.
+000670 01  ICS-LINE                PIC X(132).
+000680 
+000690 WORKING-STORAGE SECTION.
+000700*----------------------------------------------------------------
+000710* API credentials
+000720*----------------------------------------------------------------
+000730 01  ENV-API-KEY              PIC X(51).
+000740 
+000750*----------------------------------------------------------------
+000760* Tunable settings, loaded from SETTINGS-FILE
+000770*----------------------------------------------------------------
+000780 01  WS-MODEL                 PIC X(20) VALUE "gpt-4".
+000790 01  WS-TEMPERATURE           PIC X(6)  VALUE "0.7".
+000800 01  WS-KEYENV                PIC X(40) VALUE "OPENAI_API_KEY".
+000810 01  WS-REMWIDTH              PIC X(5)  VALUE "140".
+000820 01  WS-SETT-LINE             PIC X(100).
+000830 01  WS-SETT-KEY              PIC X(20).
+000840 01  WS-SETT-VAL              PIC X(78).
+000850 
+000860*----------------------------------------------------------------
+000870* Fixed file names used by this program
+000880*----------------------------------------------------------------
+000890 01  WS-SETTINGS-FILENAME     PIC X(40) VALUE "settings.cfg".
+000900 01  WS-HISTORY-FILENAME      PIC X(40)
+000910                               VALUE "theme_history.dat".
+000920 01  WS-CKPT-FILENAME         PIC X(40) VALUE "song.ckpt".
+000930 01  WS-LOG-FILENAME          PIC X(40) VALUE "song_run.log".
+000940 
+000950*----------------------------------------------------------------
+000960* Per-month file names, built in 3200-BUILD-FILENAMES
+000970*----------------------------------------------------------------
+000980 01  WS-SUFFIX                PIC X(7).
+000990 01  WS-JSON-FILENAME         PIC X(40).
+001000 01  WS-CAL-FILENAME          PIC X(40).
+001010 01  WS-TXT-FILENAME          PIC X(40).
+001020 01  WS-ICS-FILENAME          PIC X(40).
+001030 
+001040*----------------------------------------------------------------
+001050* File status codes
+001060*----------------------------------------------------------------
+001070 01  WS-SETT-STATUS           PIC X(2).
+001080 01  WS-HIST-STATUS           PIC X(2).
+001090 01  WS-CKPT-STATUS           PIC X(2).
+001100 01  WS-LOG-STATUS            PIC X(2).
+001110 01  WS-CAL-STATUS            PIC X(2).
+001120 01  WS-ICS-STATUS            PIC X(2).
+001130 
+001140*----------------------------------------------------------------
+001150* Switches
+001160*----------------------------------------------------------------
+001170 01  WS-EOF-SW                PIC X(1) VALUE "N".
+001180     88  WS-EOF                        VALUE "Y".
+001190     88  WS-NOT-EOF                    VALUE "N".
+001200 01  WS-VALID-SW               PIC X(1) VALUE "Y".
+001210     88  WS-CAL-VALID                  VALUE "Y".
+001220 01  WS-LEGACY-NAMES           PIC X(1) VALUE "Y".
+001230     88  WS-IS-LEGACY                  VALUE "Y".
+001235 01  WS-ARGS-VALID-SW          PIC X(1) VALUE "Y".
+001236     88  WS-ARGS-VALID                 VALUE "Y".
+001240 01  WS-LINE-OK                PIC X(1).
+001250 
+001260*----------------------------------------------------------------
+001270* Per-month checkpoint table
+001280*----------------------------------------------------------------
+001290 01  WS-CKPT-COUNT             PIC 9(3) COMP VALUE 0.
+001300 01  WS-CKPT-TABLE.
+001310     05  WS-CKPT-ENTRY OCCURS 60 TIMES
+001320                         INDEXED BY CKPT-IDX.
+001330         10  CKPT-YM           PIC 9(6).
+001340         10  CKPT-STEP         PIC 9(2).
+001350 01  WS-FOUND-IDX              PIC 9(3) COMP VALUE 0.
+001360 01  WS-THIS-STEP              PIC 9(2) VALUE 0.
+001370 
+001380*----------------------------------------------------------------
+001390* Month list table
+001400*----------------------------------------------------------------
+001410 01  WS-MONTH-COUNT            PIC 9(3) COMP VALUE 0.
+001420 01  WS-MONTH-LIST OCCURS 36 TIMES PIC 9(6).
+001430 01  WS-MONTH-IDX              PIC 9(3) COMP VALUE 0.
+001440 01  WS-CUR-YM                 PIC 9(6) VALUE 0.
+001450 01  WS-RANGE-START            PIC 9(6) VALUE 0.
+001460 01  WS-RANGE-END              PIC 9(6) VALUE 0.
+001470 01  WS-YEAR                   PIC 9(4).
+001480 01  WS-MONTH                  PIC 9(2).
+001490 
+001500 01  WS-ARG1                   PIC X(20).
+001510 01  WS-TOK1                   PIC X(6).
+001520 01  WS-TOK2                   PIC X(6).
+001530 
+001540*----------------------------------------------------------------
+001550* Theme history rollup fed into the prompt
+001560*----------------------------------------------------------------
+001570 01  WS-HIST-LINE              PIC X(100).
+001580 01  WS-HIST-OUT-LINE          PIC X(100).
+001590 01  WS-HISTORY-CLAUSE         PIC X(1650) VALUE SPACES.
+001600 01  WS-HISTORY-LEN            PIC 9(4) COMP VALUE 1.
+001601 01  WS-HIST-TRIMMED           PIC X(1650) VALUE SPACES.
+001602 01  WS-HIST-TRIM-LEN          PIC 9(4) COMP VALUE 0.
+001610 01  WS-REUSE-CLAUSE           PIC X(1700) VALUE SPACES.
+001620 COPY "HISTREC.CPY".
+001630 
+001640*----------------------------------------------------------------
+001650* Curl / jq / remind command construction
+001660*----------------------------------------------------------------
+001670 01  CMD                       PIC X(6000).
+001680 01  QUERY                     PIC X(2200).
+001690 01  PARSECMD                  PIC X(160).
+001700 01  REMCMD                    PIC X(160).
+001710 01  ERR                       PIC 9(4) COMP-5.
+001720 01  ERR-DISP                  PIC 9(4) VALUE 0.
+001730 01  WS-STEP-NAME              PIC X(16) VALUE SPACES.
+001740 
+001750*----------------------------------------------------------------
+001760* Date and month-name handling
+001770*----------------------------------------------------------------
+001780 01  CURRENTDATE               PIC X(20) VALUE SPACES.
+001790 01  CURRENTYEAR               PIC 9(4).
+001800 01  CURRENTMONTH              PIC 9(2).
+001810 01  CURRENTDAY                PIC 9(2).
+001820 01  FORMATTEDDATE             PIC A(8).
+001830 01  MONTHNAMES                PIC A(36)
+001840                 VALUE "JANFEBMARAPRMAYJUNJULAUGSEPOCTNOVDEC".
+001850 01  MONTHNAME                 PIC A(3).
+001860 
+001870*----------------------------------------------------------------
+001880* song.cal line-shape validation
+001890*----------------------------------------------------------------
+001900 01  WS-CAL-LINE               PIC X(132).
+001910 01  WS-LINE-NUM               PIC 9(4) VALUE 0.
+001920 01  WS-BAD-COUNT              PIC 9(4) VALUE 0.
+001930 01  WS-BADLIST                PIC X(200) VALUE SPACES.
+001940 01  WS-DATESTR                PIC X(10).
+001950 01  WS-THEMETXT               PIC X(100).
+001960 
+001970*----------------------------------------------------------------
+001980* ICS export
+001990*----------------------------------------------------------------
+002000 01  WS-DATE8                  PIC X(8).
+002010 01  WS-DTEND8                 PIC X(8).
+002020 01  WS-UID                    PIC X(40).
+002030 01  WS-ICS-YYYYMMDD           PIC 9(8) VALUE 0.
+002040 01  WS-NEXT-YYYYMMDD          PIC 9(8) VALUE 0.
+002050 01  WS-INT-DATE               PIC S9(9) COMP VALUE 0.
+002060 
+002070*----------------------------------------------------------------
+002080* Run log timestamp
+002090*----------------------------------------------------------------
+002100 01  WS-NOW                    PIC X(21) VALUE SPACES.
+002101
+002102*----------------------------------------------------------------
+002103* UTC conversion for the DTSTAMP written into each VEVENT -
+002104* FUNCTION CURRENT-DATE returns local time plus a GMT offset,
+002105* which is subtracted back out here since DTSTAMP is required
+002106* to be true UTC, not local time relabelled with a "Z".
+002107*----------------------------------------------------------------
+002108 01  WS-STAMP-DATE8            PIC 9(8).
+002109 01  WS-STAMP-HH               PIC 99.
+002110 01  WS-STAMP-MM               PIC 99.
+002111 01  WS-STAMP-SS               PIC 99.
+002112 01  WS-STAMP-SIGN             PIC X.
+002113 01  WS-STAMP-OFFHH            PIC 99.
+002114 01  WS-STAMP-OFFMM            PIC 99.
+002115 01  WS-STAMP-OFFSECS          PIC S9(9) COMP.
+002116 01  WS-STAMP-LOCAL-SECOFDAY   PIC S9(9) COMP.
+002117 01  WS-STAMP-UTC-SECOFDAY     PIC S9(9) COMP.
+002118 01  WS-STAMP-DAY-INT          PIC S9(9) COMP.
+002120 01  WS-STAMP-UTC-DATE8        PIC 9(8).
+002121 01  WS-STAMP-UTC-HH           PIC 99.
+002122 01  WS-STAMP-UTC-MM           PIC 99.
+002123 01  WS-STAMP-UTC-SS           PIC 99.
+002124 01  WS-UTC-STAMP              PIC X(16) VALUE SPACES.
+002125
+002126 PROCEDURE DIVISION.
+002130*==========================================================
+002140* 0000-MAINLINE
+002150*==========================================================
+002160 0000-MAINLINE.
+002170     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002180     PERFORM 2000-BUILD-MONTH-LIST THRU 2000-EXIT.
+002181     IF NOT WS-ARGS-VALID
+002182         DISPLAY "Usage: SongForVictoria [YYYYMM[-YYYYMM]]"
+002183         MOVE 1 TO RETURN-CODE
+002184         GO TO 0000-DONE
+002185     END-IF
+002190     PERFORM 3000-PROCESS-MONTH THRU 3000-EXIT
+002200         VARYING WS-MONTH-IDX FROM 1 BY 1
+002210         UNTIL WS-MONTH-IDX > WS-MONTH-COUNT.
+002220     PERFORM 9999-TERMINATE THRU 9999-EXIT.
+002225 0000-DONE.
+002230     STOP RUN.
+002240 
+002250*==========================================================
+002260* 1000-INITIALIZE - load settings, history and checkpoints, and
+002270* pick up an optional target month/range from the command line.
+002280*==========================================================
+002290 1000-INITIALIZE.
+002300     PERFORM 1100-LOAD-SETTINGS THRU 1100-EXIT.
+002310     PERFORM 1200-LOAD-HISTORY THRU 1200-EXIT.
+002320     PERFORM 1300-LOAD-CHECKPOINTS THRU 1300-EXIT.
+002330     MOVE SPACES TO WS-ARG1.
+002340     DISPLAY 1 UPON ARGUMENT-NUMBER.
+002350     ACCEPT WS-ARG1 FROM ARGUMENT-VALUE
+002360         ON EXCEPTION
+002370             MOVE SPACES TO WS-ARG1
+002380     END-ACCEPT.
+002390 1000-EXIT.
+002400     EXIT.
+002410 
+002420 1100-LOAD-SETTINGS.
+002430     MOVE "gpt-4" TO WS-MODEL
+002440     MOVE "0.7" TO WS-TEMPERATURE
+002450     MOVE "OPENAI_API_KEY" TO WS-KEYENV
+002460     MOVE "140" TO WS-REMWIDTH
+002470     OPEN INPUT SETTINGS-FILE
+002480     IF WS-SETT-STATUS NOT = "00"
+002490         GO TO 1100-EXIT
+002500     END-IF
+002510     MOVE "N" TO WS-EOF-SW
+002520     PERFORM 1110-READ-SETTING-LINE THRU 1110-EXIT
+002530         UNTIL WS-EOF
+002540     CLOSE SETTINGS-FILE.
+002550 1100-EXIT.
+002560     EXIT.
+002570 
+002580 1110-READ-SETTING-LINE.
+002590     READ SETTINGS-FILE INTO WS-SETT-LINE
+002600         AT END
+002610             MOVE "Y" TO WS-EOF-SW
+002620             GO TO 1110-EXIT
+002630     END-READ
+002640     IF WS-SETT-LINE = SPACES OR WS-SETT-LINE(1:1) = "*"
+002650         GO TO 1110-EXIT
+002660     END-IF
+002670     MOVE SPACES TO WS-SETT-KEY
+002680     MOVE SPACES TO WS-SETT-VAL
+002690     UNSTRING WS-SETT-LINE DELIMITED BY "="
+002700         INTO WS-SETT-KEY WS-SETT-VAL
+002710     END-UNSTRING
+002720     EVALUATE WS-SETT-KEY
+002730         WHEN "MODEL"
+002740             MOVE WS-SETT-VAL TO WS-MODEL
+002750         WHEN "TEMPERATURE"
+002760             MOVE WS-SETT-VAL TO WS-TEMPERATURE
+002770         WHEN "APIKEYENV"
+002780             MOVE WS-SETT-VAL TO WS-KEYENV
+002790         WHEN "REMWIDTH"
+002800             MOVE WS-SETT-VAL TO WS-REMWIDTH
+002810         WHEN OTHER
+002820             CONTINUE
+002830     END-EVALUATE.
+002840 1110-EXIT.
+002850     EXIT.
+002860 
+002870 1200-LOAD-HISTORY.
+002880     MOVE SPACES TO WS-HISTORY-CLAUSE
+002890     MOVE 1 TO WS-HISTORY-LEN
+002900     OPEN INPUT HISTORY-FILE
+002910     IF WS-HIST-STATUS NOT = "00"
+002920         GO TO 1200-EXIT
+002930     END-IF
+002940     MOVE "N" TO WS-EOF-SW
+002950     PERFORM 1210-READ-HISTORY-LINE THRU 1210-EXIT
+002960         UNTIL WS-EOF
+002970     CLOSE HISTORY-FILE.
+002980 1200-EXIT.
+002990     EXIT.
+003000 
+003010 1210-READ-HISTORY-LINE.
+003020     READ HISTORY-FILE INTO WS-HIST-LINE
+003030         AT END
+003040             MOVE "Y" TO WS-EOF-SW
+003050             GO TO 1210-EXIT
+003060     END-READ
+003070     IF WS-HIST-LINE = SPACES
+003080         GO TO 1210-EXIT
+003090     END-IF
+003100     MOVE SPACES TO HIST-REC
+003110     UNSTRING WS-HIST-LINE DELIMITED BY "|"
+003120         INTO HIST-DATE HIST-THEME
+003130     END-UNSTRING
+003140     IF WS-HISTORY-LEN < 1500
+003141         AND FUNCTION TRIM(HIST-THEME) NOT = SPACES
+003150         STRING FUNCTION TRIM(HIST-THEME) DELIMITED BY SIZE
+003160             ", " DELIMITED BY SIZE
+003170             INTO WS-HISTORY-CLAUSE
+003180             WITH POINTER WS-HISTORY-LEN
+003190         END-STRING
+003200     END-IF.
+003210 1210-EXIT.
+003220     EXIT.
+003230 
+003240 1300-LOAD-CHECKPOINTS.
+003250     MOVE 0 TO WS-CKPT-COUNT
+003260     OPEN INPUT CKPT-FILE
+003270     IF WS-CKPT-STATUS NOT = "00"
+003280         GO TO 1300-EXIT
+003290     END-IF
+003300     MOVE "N" TO WS-EOF-SW
+003310     PERFORM 1310-READ-CKPT-LINE THRU 1310-EXIT
+003320         UNTIL WS-EOF
+003330     CLOSE CKPT-FILE.
+003340 1300-EXIT.
+003350     EXIT.
+003360 
+003370 1310-READ-CKPT-LINE.
+003380     READ CKPT-FILE INTO CKPT-LINE
+003390         AT END
+003400             MOVE "Y" TO WS-EOF-SW
+003410             GO TO 1310-EXIT
+003420     END-READ
+003430     IF CKPT-LINE = SPACES
+003440         GO TO 1310-EXIT
+003450     END-IF
+003460     IF WS-CKPT-COUNT < 60
+003470         ADD 1 TO WS-CKPT-COUNT
+003480         MOVE SPACES TO WS-TOK1
+003490         MOVE SPACES TO WS-TOK2
+003500         UNSTRING CKPT-LINE DELIMITED BY SPACE
+003510             INTO WS-TOK1 WS-TOK2
+003520         END-UNSTRING
+003530         MOVE WS-TOK1 TO CKPT-YM(WS-CKPT-COUNT)
+003540         MOVE WS-TOK2 TO CKPT-STEP(WS-CKPT-COUNT)
+003550     END-IF.
+003560 1310-EXIT.
+003570     EXIT.
+003580 
+003590*==========================================================
+003600* 2000-BUILD-MONTH-LIST - honour an explicit target month or a
+003610* YYYYMM-YYYYMM range passed as argument 1, otherwise fall back
+003620* to the original "this month or next" rule.
+003630*==========================================================
+003640 2000-BUILD-MONTH-LIST.
+003650     MOVE 0 TO WS-MONTH-COUNT
+003651     MOVE "Y" TO WS-ARGS-VALID-SW
+003660     IF WS-ARG1 = SPACES
+003670         MOVE "Y" TO WS-LEGACY-NAMES
+003680         PERFORM 2050-COMPUTE-AUTO-MONTH THRU 2050-EXIT
+003690         ADD 1 TO WS-MONTH-COUNT
+003700         MOVE WS-CUR-YM TO WS-MONTH-LIST(WS-MONTH-COUNT)
+003710     ELSE
+003720         MOVE "N" TO WS-LEGACY-NAMES
+003730         MOVE SPACES TO WS-TOK1
+003740         MOVE SPACES TO WS-TOK2
+003750         UNSTRING WS-ARG1 DELIMITED BY "-"
+003760             INTO WS-TOK1 WS-TOK2
+003770         END-UNSTRING
+003771         IF WS-TOK1 NOT NUMERIC
+003772             OR (WS-TOK2 NOT = SPACES AND WS-TOK2 NOT NUMERIC)
+003773             MOVE "N" TO WS-ARGS-VALID-SW
+003774             MOVE 1 TO ERR
+003775             MOVE "BAD-ARG" TO WS-STEP-NAME
+003776             PERFORM 3900-LOG-ERROR THRU 3900-EXIT
+003777             GO TO 2000-EXIT
+003778         END-IF
+003780         MOVE WS-TOK1 TO WS-RANGE-START
+003790         IF WS-TOK2 = SPACES
+003800             MOVE WS-RANGE-START TO WS-RANGE-END
+003810         ELSE
+003820             MOVE WS-TOK2 TO WS-RANGE-END
+003830         END-IF
+003831         IF WS-RANGE-START > WS-RANGE-END
+003832             MOVE "N" TO WS-ARGS-VALID-SW
+003833             MOVE 1 TO ERR
+003834             MOVE "BAD-ARG" TO WS-STEP-NAME
+003835             PERFORM 3900-LOG-ERROR THRU 3900-EXIT
+003836             GO TO 2000-EXIT
+003837         END-IF
+003840         MOVE WS-RANGE-START TO WS-CUR-YM
+003850         PERFORM 2100-ADD-MONTH-ENTRY THRU 2100-EXIT
+003860             UNTIL WS-CUR-YM > WS-RANGE-END
+003870             OR WS-MONTH-COUNT >= 36
+003871         IF WS-CUR-YM NOT > WS-RANGE-END
+003872             MOVE 36 TO ERR
+003873             MOVE "MONTHLIST-FULL" TO WS-STEP-NAME
+003874             PERFORM 3900-LOG-ERROR THRU 3900-EXIT
+003875         END-IF
+003880     END-IF.
+003890 2000-EXIT.
+003900     EXIT.
+003910 
+003920 2050-COMPUTE-AUTO-MONTH.
+003930     MOVE FUNCTION CURRENT-DATE TO CURRENTDATE
+003940     COMPUTE CURRENTYEAR = FUNCTION NUMVAL-C (CURRENTDATE(1:4))
+003950     COMPUTE CURRENTMONTH = FUNCTION NUMVAL-C (CURRENTDATE(5:2))
+003960     COMPUTE CURRENTDAY = FUNCTION NUMVAL-C (CURRENTDATE(7:2))
+003970     IF CURRENTDAY > 15
+003980         ADD 1 TO CURRENTMONTH
+003990     END-IF
+004000     IF CURRENTMONTH > 12
+004010         MOVE 1 TO CURRENTMONTH
+004020         ADD 1 TO CURRENTYEAR
+004030     END-IF
+004040     COMPUTE WS-CUR-YM = CURRENTYEAR * 100 + CURRENTMONTH.
+004050 2050-EXIT.
+004060     EXIT.
+004070 
+004080 2100-ADD-MONTH-ENTRY.
+004090     ADD 1 TO WS-MONTH-COUNT
+004100     MOVE WS-CUR-YM TO WS-MONTH-LIST(WS-MONTH-COUNT)
+004110     DIVIDE WS-CUR-YM BY 100 GIVING WS-YEAR
+004120         REMAINDER WS-MONTH
+004130     ADD 1 TO WS-MONTH
+004140     IF WS-MONTH > 12
+004150         MOVE 1 TO WS-MONTH
+004160         ADD 1 TO WS-YEAR
+004170     END-IF
+004180     COMPUTE WS-CUR-YM = WS-YEAR * 100 + WS-MONTH.
+004190 2100-EXIT.
+004200     EXIT.
+004210 
+004220*==========================================================
+004230* 3000-PROCESS-MONTH - run the pipeline for one target month,
+004240* skipping any step already completed for that month so a
+004250* rerun resumes cleanly and a good API response isn't rebought.
+004260*==========================================================
+004270 3000-PROCESS-MONTH.
+004280     MOVE WS-MONTH-LIST(WS-MONTH-IDX) TO WS-CUR-YM
+004290     PERFORM 3100-COMPUTE-MONTH-NAME THRU 3100-EXIT
+004300     PERFORM 3200-BUILD-FILENAMES THRU 3200-EXIT
+004310     PERFORM 3250-GET-CKPT-STEP THRU 3250-EXIT
+004320 
+004330     IF WS-THIS-STEP < 1
+004340         PERFORM 3300-CALL-OPENAI THRU 3300-EXIT
+004350         IF ERR NOT = 0
+004360             GO TO 3000-EXIT
+004370         END-IF
+004380         MOVE 1 TO WS-THIS-STEP
+004390         PERFORM 3950-SET-CKPT-STEP THRU 3950-EXIT
+004400     END-IF
+004410 
+004420     IF WS-THIS-STEP < 2
+004430         PERFORM 3400-PARSE-JSON THRU 3400-EXIT
+004440         IF ERR NOT = 0
+004450             GO TO 3000-EXIT
+004460         END-IF
+004470         MOVE 2 TO WS-THIS-STEP
+004480         PERFORM 3950-SET-CKPT-STEP THRU 3950-EXIT
+004490     END-IF
+004500 
+004510     IF WS-THIS-STEP < 3
+004520         PERFORM 3500-VALIDATE-CAL THRU 3500-EXIT
+004530         IF NOT WS-CAL-VALID
+004540             GO TO 3000-EXIT
+004550         END-IF
+004560         MOVE 3 TO WS-THIS-STEP
+004570         PERFORM 3950-SET-CKPT-STEP THRU 3950-EXIT
+004580     END-IF
+004590 
+004600     IF WS-THIS-STEP < 4
+004610         PERFORM 3800-EXPORT-ICS THRU 3800-EXIT
+004612         IF ERR NOT = 0
+004614             GO TO 3000-EXIT
+004616         END-IF
+004618         MOVE 4 TO WS-THIS-STEP
+004619         PERFORM 3950-SET-CKPT-STEP THRU 3950-EXIT
+004620     END-IF
+004621
+004622     IF WS-THIS-STEP < 5
+004630         PERFORM 3700-RENDER-REMIND THRU 3700-EXIT
+004640         IF ERR NOT = 0
+004650             GO TO 3000-EXIT
+004660         END-IF
+004670         MOVE 5 TO WS-THIS-STEP
+004680         PERFORM 3950-SET-CKPT-STEP THRU 3950-EXIT
+004690     END-IF
+004700
+004710     IF WS-THIS-STEP < 6
+004720         PERFORM 3600-APPEND-HISTORY THRU 3600-EXIT
+004730         IF ERR NOT = 0
+004740             GO TO 3000-EXIT
+004750         END-IF
+004760         MOVE 6 TO WS-THIS-STEP
+004770         PERFORM 3950-SET-CKPT-STEP THRU 3950-EXIT
+004780     END-IF
+004800 
+004810     DISPLAY "Month " WS-CUR-YM " complete, step "
+004820         WS-THIS-STEP.
+004830 3000-EXIT.
+004835     PERFORM 3960-PERSIST-CKPT-TABLE THRU 3960-EXIT.
+004840     EXIT.
+004850 
+004860 3100-COMPUTE-MONTH-NAME.
+004870     DIVIDE WS-CUR-YM BY 100 GIVING WS-YEAR
+004880         REMAINDER WS-MONTH
+004890     MOVE MONTHNAMES((WS-MONTH - 1) * 3 + 1:3) TO MONTHNAME
+004900     MOVE SPACES TO FORMATTEDDATE
+004910     STRING MONTHNAME " " WS-YEAR
+004920         DELIMITED BY SIZE
+004930         INTO FORMATTEDDATE.
+004940 3100-EXIT.
+004950     EXIT.
+004960 
+004970 3200-BUILD-FILENAMES.
+004980     MOVE SPACES TO WS-JSON-FILENAME
+004990     MOVE SPACES TO WS-CAL-FILENAME
+005000     MOVE SPACES TO WS-TXT-FILENAME
+005010     MOVE SPACES TO WS-ICS-FILENAME
+005011     MOVE SPACES TO WS-SUFFIX
+005012     STRING "_" WS-CUR-YM DELIMITED BY SIZE
+005013         INTO WS-SUFFIX
+005014     STRING "tmpout" WS-SUFFIX ".json"
+005015         DELIMITED BY SIZE INTO WS-JSON-FILENAME
+005016     STRING "song" WS-SUFFIX ".cal"
+005017         DELIMITED BY SIZE INTO WS-CAL-FILENAME
+005020     IF WS-IS-LEGACY
+005030         MOVE "song.txt" TO WS-TXT-FILENAME
+005040         MOVE "song.ics" TO WS-ICS-FILENAME
+005050     ELSE
+005060         STRING "song" WS-SUFFIX ".txt"
+005070             DELIMITED BY SIZE INTO WS-TXT-FILENAME
+005080         STRING "song" WS-SUFFIX ".ics"
+005090             DELIMITED BY SIZE INTO WS-ICS-FILENAME
+005100     END-IF.
+005110 3200-EXIT.
+005120     EXIT.
+005220 
+005230 3250-GET-CKPT-STEP.
+005240     MOVE 0 TO WS-THIS-STEP
+005250     MOVE 0 TO WS-FOUND-IDX
+005260     PERFORM 3260-SCAN-CKPT THRU 3260-EXIT
+005270         VARYING CKPT-IDX FROM 1 BY 1
+005280         UNTIL CKPT-IDX > WS-CKPT-COUNT
+005290         OR WS-FOUND-IDX > 0.
+005300 3250-EXIT.
+005310     EXIT.
+005320 
+005330 3260-SCAN-CKPT.
+005340     IF CKPT-YM(CKPT-IDX) = WS-CUR-YM
+005350         MOVE CKPT-STEP(CKPT-IDX) TO WS-THIS-STEP
+005360         MOVE CKPT-IDX TO WS-FOUND-IDX
+005370     END-IF.
+005380 3260-EXIT.
+005390     EXIT.
+005400 
+005410 3950-SET-CKPT-STEP.
+005420     IF WS-FOUND-IDX = 0
+005421         IF WS-CKPT-COUNT < 60
+005430             ADD 1 TO WS-CKPT-COUNT
+005440             MOVE WS-CUR-YM TO CKPT-YM(WS-CKPT-COUNT)
+005450             MOVE WS-THIS-STEP TO CKPT-STEP(WS-CKPT-COUNT)
+005460             MOVE WS-CKPT-COUNT TO WS-FOUND-IDX
+005461         ELSE
+005462             MOVE 60 TO ERR
+005463             MOVE "CKPT-FULL" TO WS-STEP-NAME
+005464             PERFORM 3900-LOG-ERROR THRU 3900-EXIT
+005465         END-IF
+005470     ELSE
+005480         MOVE WS-THIS-STEP TO CKPT-STEP(WS-FOUND-IDX)
+005490     END-IF.
+005500 3950-EXIT.
+005510     EXIT.
+005511
+005512*==========================================================
+005513* 3960-PERSIST-CKPT-TABLE - rewrite song.ckpt from the in-memory
+005514* table. Called after every month, not just at final
+005515* termination, so a run killed partway through a batch doesn't
+005516* lose credit for months it already finished.
+005517*==========================================================
+005518 3960-PERSIST-CKPT-TABLE.
+005519     OPEN OUTPUT CKPT-FILE
+005520     IF WS-CKPT-STATUS = "00"
+005521         PERFORM 9910-WRITE-CKPT-LINE THRU 9910-EXIT
+005522             VARYING CKPT-IDX FROM 1 BY 1
+005523             UNTIL CKPT-IDX > WS-CKPT-COUNT
+005524         CLOSE CKPT-FILE
+005525     END-IF.
+005526 3960-EXIT.
+005527     EXIT.
+005528
+005530*==========================================================
+005540* 3300-CALL-OPENAI - reuse a cached tmpout.json for this month
+005550* when one already exists, otherwise call the API.
+005560*==========================================================
+005570 3300-CALL-OPENAI.
+005580     MOVE SPACES TO CMD
+005590     STRING "test -s " WS-JSON-FILENAME
+005600         DELIMITED BY SIZE INTO CMD
+005610     CALL "SYSTEM" USING CMD RETURNING ERR
+005620     IF ERR = 0
+005630         DISPLAY "Reusing cached API response for "
+005640             WS-CUR-YM
+005650         GO TO 3300-EXIT
+005660     END-IF
+005670 
+005680     PERFORM 3350-BUILD-QUERY THRU 3350-EXIT
+005681     INSPECT QUERY REPLACING ALL "'" BY SPACE
+005690     ACCEPT ENV-API-KEY FROM ENVIRONMENT WS-KEYENV
+005700     IF ENV-API-KEY = SPACES
+005710         DISPLAY "Error: API Key not found!"
+005720         MOVE 9 TO ERR
+005730         MOVE "API-KEY" TO WS-STEP-NAME
+005740         PERFORM 3900-LOG-ERROR THRU 3900-EXIT
+005750         GO TO 3300-EXIT
+005760     END-IF
+005770 
+005780     MOVE SPACES TO CMD
+005790     STRING
+005800         "curl -s https://api.openai.com/v1/chat/completions ",
+005810         "-H ""Content-Type: application/json"" ",
+005820         "-H ""Authorization: Bearer ", ENV-API-KEY, """ ",
+005830         "-d '{""model"": """,
+005840         FUNCTION TRIM(WS-MODEL),
+005850         """, ""messages"":[{""role"": ""user"", ",
+005860         """content"": """, QUERY, """}], ",
+005870         """temperature"":", FUNCTION TRIM(WS-TEMPERATURE),
+005880         "}' > ", WS-JSON-FILENAME
+005890         DELIMITED BY SIZE
+005900         INTO CMD
+005910     END-STRING
+005920     CALL "SYSTEM" USING CMD RETURNING ERR
+005930     IF ERR NOT = 0
+005940         MOVE "API-CALL" TO WS-STEP-NAME
+005950         PERFORM 3900-LOG-ERROR THRU 3900-EXIT
+005960     END-IF.
+005970 3300-EXIT.
+005980     EXIT.
+005990 
+006000 3350-BUILD-QUERY.
+006010     MOVE SPACES TO WS-REUSE-CLAUSE
+006020     IF WS-HISTORY-CLAUSE NOT = SPACES
+006021         MOVE FUNCTION TRIM(WS-HISTORY-CLAUSE) TO WS-HIST-TRIMMED
+006022         MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-HISTORY-CLAUSE))
+006023             TO WS-HIST-TRIM-LEN
+006024         IF WS-HIST-TRIMMED(WS-HIST-TRIM-LEN:1) = ","
+006025             SUBTRACT 1 FROM WS-HIST-TRIM-LEN
+006026         END-IF
+006030         STRING "Do not reuse any of these previous themes: ",
+006040             WS-HIST-TRIMMED(1:WS-HIST-TRIM-LEN), ". "
+006050             DELIMITED BY SIZE
+006060             INTO WS-REUSE-CLAUSE
+006070         END-STRING
+006080     END-IF
+006090     MOVE SPACES TO QUERY
+006100     STRING
+006110         "Create a music video challenge for the month ",
+006120         FORMATTEDDATE,
+006130         " and would like you to return a theme ",
+006140         "for each day in the form of \""a video featuring\"" ",
+006150         "followed by the theme for the day. ",
+006160         "Two days should be free choice days with no theme, ",
+006170         "and should not be on consecutive days. ",
+006180         "Themes should not exactly repeat, and should not be ",
+006190         "direct types of music. ",
+006200         FUNCTION TRIM(WS-REUSE-CLAUSE),
+006210         " Try to space out similar themes by 7 days. ",
+006220         "Return just the data in the form of ",
+006230         "REM YYYY-MM-DD CAL theme, one per line for each day. ",
+006240         "The rem at the start and exact line format is ",
+006250         "important."
+006260         DELIMITED BY SIZE
+006270         INTO QUERY
+006280     END-STRING.
+006290 3350-EXIT.
+006300     EXIT.
+006310 
+006320*==========================================================
+006330* 3400-PARSE-JSON
+006340*==========================================================
+006350 3400-PARSE-JSON.
+006360     MOVE SPACES TO PARSECMD
+006370     STRING "cat ", WS-JSON-FILENAME,
+006380         " | jq -r '.choices[0].message.content' > ",
+006390         WS-CAL-FILENAME
+006400         DELIMITED BY SIZE INTO PARSECMD
+006410     CALL "SYSTEM" USING PARSECMD RETURNING ERR
+006420     IF ERR NOT = 0
+006430         MOVE "JQ-PARSE" TO WS-STEP-NAME
+006440         PERFORM 3900-LOG-ERROR THRU 3900-EXIT
+006450     END-IF.
+006460 3400-EXIT.
+006470     EXIT.
+006480 
+006490*==========================================================
+006500* 3500-VALIDATE-CAL - make sure every line is a well formed
+006510* REM YYYY-MM-DD CAL theme line before remind ever sees it.
+006530*==========================================================
+006540 3500-VALIDATE-CAL.
+006541     MOVE 0 TO ERR
+006550     MOVE "Y" TO WS-VALID-SW
+006560     MOVE 0 TO WS-LINE-NUM
+006570     MOVE 0 TO WS-BAD-COUNT
+006580     MOVE SPACES TO WS-BADLIST
+006590     OPEN INPUT CAL-FILE
+006600     IF WS-CAL-STATUS NOT = "00"
+006601         MOVE "N" TO WS-VALID-SW
+006602         MOVE 1 TO ERR
+006603         MOVE "CAL-VALIDATE" TO WS-STEP-NAME
+006604         PERFORM 3900-LOG-ERROR THRU 3900-EXIT
+006610         GO TO 3500-EXIT
+006630     END-IF
+006640     MOVE "N" TO WS-EOF-SW
+006650     PERFORM 3510-VALIDATE-LINE THRU 3510-EXIT
+006660         UNTIL WS-EOF
+006670     CLOSE CAL-FILE
+006680     IF WS-BAD-COUNT > 0
+006690         MOVE "N" TO WS-VALID-SW
+006700         DISPLAY "song.cal has " WS-BAD-COUNT
+006710             " bad line(s) at: " WS-BADLIST
+006720         MOVE WS-BAD-COUNT TO ERR
+006730         MOVE "CAL-VALIDATE" TO WS-STEP-NAME
+006740         PERFORM 3900-LOG-ERROR THRU 3900-EXIT
+006750     END-IF.
+006760 3500-EXIT.
+006770     EXIT.
+006780 
+006790 3510-VALIDATE-LINE.
+006800     READ CAL-FILE INTO WS-CAL-LINE
+006810         AT END
+006820             MOVE "Y" TO WS-EOF-SW
+006830             GO TO 3510-EXIT
+006840     END-READ
+006850     ADD 1 TO WS-LINE-NUM
+006860     IF WS-CAL-LINE = SPACES
+006870         GO TO 3510-EXIT
+006880     END-IF
+006890     MOVE "Y" TO WS-LINE-OK
+006900     IF WS-CAL-LINE(1:4) NOT = "REM "
+006910         MOVE "N" TO WS-LINE-OK
+006920     END-IF
+006930     IF WS-CAL-LINE(16:4) NOT = "CAL "
+006940         MOVE "N" TO WS-LINE-OK
+006950     END-IF
+006960     MOVE WS-CAL-LINE(5:10) TO WS-DATESTR
+006970     IF NOT ( WS-DATESTR(1:4) IS NUMERIC
+006980         AND WS-DATESTR(5:1) = "-"
+006990         AND WS-DATESTR(6:2) IS NUMERIC
+007000         AND WS-DATESTR(8:1) = "-"
+007010         AND WS-DATESTR(9:2) IS NUMERIC )
+007020         MOVE "N" TO WS-LINE-OK
+007030     END-IF
+007040     IF WS-LINE-OK = "N"
+007050         ADD 1 TO WS-BAD-COUNT
+007060         IF FUNCTION LENGTH(FUNCTION TRIM(WS-BADLIST)) < 190
+007070             STRING FUNCTION TRIM(WS-BADLIST), " ",
+007080                 WS-LINE-NUM
+007090                 DELIMITED BY SIZE INTO WS-BADLIST
+007100             END-STRING
+007110         END-IF
+007120     END-IF.
+007130 3510-EXIT.
+007140     EXIT.
+007150 
+007160*==========================================================
+007170* 3600-APPEND-HISTORY - record this month's accepted themes so
+007180* future months can avoid repeating them.
+007190*==========================================================
+007200 3600-APPEND-HISTORY.
+007201     MOVE 0 TO ERR
+007210     OPEN INPUT CAL-FILE
+007220     IF WS-CAL-STATUS NOT = "00"
+007221         MOVE 1 TO ERR
+007222         MOVE "HIST-APPEND" TO WS-STEP-NAME
+007223         PERFORM 3900-LOG-ERROR THRU 3900-EXIT
+007230         GO TO 3600-EXIT
+007240     END-IF
+007250     OPEN EXTEND HISTORY-FILE
+007251     IF WS-HIST-STATUS NOT = "00"
+007252         OPEN OUTPUT HISTORY-FILE
+007253     END-IF
+007260     IF WS-HIST-STATUS NOT = "00"
+007270         CLOSE CAL-FILE
+007271         MOVE 1 TO ERR
+007272         MOVE "HIST-APPEND" TO WS-STEP-NAME
+007273         PERFORM 3900-LOG-ERROR THRU 3900-EXIT
+007280         GO TO 3600-EXIT
+007290     END-IF
+007300     MOVE "N" TO WS-EOF-SW
+007310     PERFORM 3610-APPEND-LINE THRU 3610-EXIT
+007320         UNTIL WS-EOF
+007330     CLOSE CAL-FILE
+007340     CLOSE HISTORY-FILE.
+007350 3600-EXIT.
+007360     EXIT.
+007370 
+007380 3610-APPEND-LINE.
+007390     READ CAL-FILE INTO WS-CAL-LINE
+007400         AT END
+007410             MOVE "Y" TO WS-EOF-SW
+007420             GO TO 3610-EXIT
+007430     END-READ
+007440     IF WS-CAL-LINE = SPACES OR WS-CAL-LINE(1:4) NOT = "REM "
+007450         GO TO 3610-EXIT
+007460     END-IF
+007470     MOVE SPACES TO HIST-REC
+007480     MOVE WS-CAL-LINE(5:10) TO HIST-DATE
+007490     MOVE WS-CAL-LINE(20:80) TO HIST-THEME
+007491     INSPECT HIST-THEME REPLACING ALL "'" BY SPACE
+007492     INSPECT HIST-THEME REPLACING ALL "|" BY SPACE
+007500     MOVE SPACES TO WS-HIST-OUT-LINE
+007510     STRING HIST-DATE, "|", FUNCTION TRIM(HIST-THEME)
+007520         DELIMITED BY SIZE
+007530         INTO WS-HIST-OUT-LINE
+007540     END-STRING
+007550     MOVE WS-HIST-OUT-LINE TO HISTORY-LINE
+007560     WRITE HISTORY-LINE
+007561     IF WS-HISTORY-LEN < 1500
+007562         AND FUNCTION TRIM(HIST-THEME) NOT = SPACES
+007563         STRING FUNCTION TRIM(HIST-THEME) DELIMITED BY SIZE
+007564             ", " DELIMITED BY SIZE
+007565             INTO WS-HISTORY-CLAUSE
+007566             WITH POINTER WS-HISTORY-LEN
+007567         END-STRING
+007568     END-IF.
+007570 3610-EXIT.
+007580     EXIT.
+007590 
+007600*==========================================================
+007610* 3700-RENDER-REMIND
+007620*==========================================================
+007630 3700-RENDER-REMIND.
+007640     MOVE SPACES TO REMCMD
+007650     STRING "remind -cu -w", FUNCTION TRIM(WS-REMWIDTH),
+007660         ",, ", WS-CAL-FILENAME, " ", FORMATTEDDATE,
+007670         " > ", WS-TXT-FILENAME
+007680         DELIMITED BY SIZE INTO REMCMD
+007690     CALL "SYSTEM" USING REMCMD RETURNING ERR
+007700     IF ERR NOT = 0
+007710         MOVE "REMIND-RENDER" TO WS-STEP-NAME
+007720         PERFORM 3900-LOG-ERROR THRU 3900-EXIT
+007730     END-IF.
+007740 3700-EXIT.
+007750     EXIT.
+007760 
+007770*==========================================================
+007780* 3800-EXPORT-ICS - turn song.cal into an importable .ics
+007790* calendar file.
+007800*==========================================================
+007810 3800-EXPORT-ICS.
+007811     MOVE 0 TO ERR
+007820     OPEN INPUT CAL-FILE
+007830     IF WS-CAL-STATUS NOT = "00"
+007831         MOVE 1 TO ERR
+007832         MOVE "ICS-EXPORT" TO WS-STEP-NAME
+007833         PERFORM 3900-LOG-ERROR THRU 3900-EXIT
+007840         GO TO 3800-EXIT
+007850     END-IF
+007860     OPEN OUTPUT ICS-FILE
+007870     IF WS-ICS-STATUS NOT = "00"
+007880         CLOSE CAL-FILE
+007881         MOVE 1 TO ERR
+007882         MOVE "ICS-EXPORT" TO WS-STEP-NAME
+007883         PERFORM 3900-LOG-ERROR THRU 3900-EXIT
+007890         GO TO 3800-EXIT
+007900     END-IF
+007910     MOVE "BEGIN:VCALENDAR" TO ICS-LINE
+007920     WRITE ICS-LINE
+007930     MOVE "VERSION:2.0" TO ICS-LINE
+007940     WRITE ICS-LINE
+007950     MOVE "PRODID:-//Victoria Music Challenge//SongForVictoria"
+007960         TO ICS-LINE
+007970     WRITE ICS-LINE
+007980     MOVE "N" TO WS-EOF-SW
+007990     PERFORM 3810-WRITE-EVENT THRU 3810-EXIT
+008000         UNTIL WS-EOF
+008010     MOVE "END:VCALENDAR" TO ICS-LINE
+008020     WRITE ICS-LINE
+008030     CLOSE CAL-FILE
+008040     CLOSE ICS-FILE.
+008050 3800-EXIT.
+008060     EXIT.
+008070 
+008080 3810-WRITE-EVENT.
+008090     READ CAL-FILE INTO WS-CAL-LINE
+008100         AT END
+008110             MOVE "Y" TO WS-EOF-SW
+008120             GO TO 3810-EXIT
+008130     END-READ
+008140     IF WS-CAL-LINE = SPACES OR WS-CAL-LINE(1:4) NOT = "REM "
+008150         GO TO 3810-EXIT
+008160     END-IF
+008170     MOVE SPACES TO WS-DATE8
+008180     STRING WS-CAL-LINE(5:4), WS-CAL-LINE(10:2),
+008190         WS-CAL-LINE(13:2)
+008200         DELIMITED BY SIZE INTO WS-DATE8
+008210     MOVE WS-DATE8 TO WS-ICS-YYYYMMDD
+008220     COMPUTE WS-INT-DATE =
+008230         FUNCTION INTEGER-OF-DATE(WS-ICS-YYYYMMDD) + 1
+008240     COMPUTE WS-NEXT-YYYYMMDD =
+008250         FUNCTION DATE-OF-INTEGER(WS-INT-DATE)
+008260     MOVE WS-NEXT-YYYYMMDD TO WS-DTEND8
+008270     MOVE SPACES TO WS-UID
+008280     STRING WS-DATE8, "@songforvictoria.local"
+008290         DELIMITED BY SIZE INTO WS-UID
+008300     MOVE WS-CAL-LINE(20:80) TO WS-THEMETXT
+008310     MOVE "BEGIN:VEVENT" TO ICS-LINE
+008320     WRITE ICS-LINE
+008330     MOVE SPACES TO ICS-LINE
+008340     STRING "UID:", WS-UID
+008350         DELIMITED BY SIZE INTO ICS-LINE
+008360     WRITE ICS-LINE
+008370     MOVE SPACES TO ICS-LINE
+008380     STRING "DTSTART;VALUE=DATE:", WS-DATE8
+008390         DELIMITED BY SIZE INTO ICS-LINE
+008400     WRITE ICS-LINE
+008410     MOVE SPACES TO ICS-LINE
+008420     STRING "DTEND;VALUE=DATE:", WS-DTEND8
+008430         DELIMITED BY SIZE INTO ICS-LINE
+008440     WRITE ICS-LINE
+008450     MOVE SPACES TO ICS-LINE
+008460     STRING "SUMMARY:", FUNCTION TRIM(WS-THEMETXT)
+008470         DELIMITED BY SIZE INTO ICS-LINE
+008480     WRITE ICS-LINE
+008490     MOVE SPACES TO ICS-LINE
+008491     PERFORM 3820-BUILD-UTC-STAMP THRU 3820-EXIT
+008492     STRING "DTSTAMP:", WS-UTC-STAMP
+008494         DELIMITED BY SIZE INTO ICS-LINE
+008495     WRITE ICS-LINE
+008500     MOVE "END:VEVENT" TO ICS-LINE
+008510     WRITE ICS-LINE.
+008511 3810-EXIT.
+008512     EXIT.
+008513
+008514*==========================================================
+008515* 3820-BUILD-UTC-STAMP - true UTC DTSTAMP, computed by taking
+008516* the GMT offset FUNCTION CURRENT-DATE returns back out of the
+008517* local time, since a "Z"-suffixed DTSTAMP must actually be UTC.
+008518*==========================================================
+008519 3820-BUILD-UTC-STAMP.
+008527     MOVE FUNCTION CURRENT-DATE TO WS-NOW
+008528     MOVE WS-NOW(1:8) TO WS-STAMP-DATE8
+008529     MOVE WS-NOW(9:2) TO WS-STAMP-HH
+008530     MOVE WS-NOW(11:2) TO WS-STAMP-MM
+008531     MOVE WS-NOW(13:2) TO WS-STAMP-SS
+008532     MOVE WS-NOW(17:1) TO WS-STAMP-SIGN
+008533     MOVE WS-NOW(18:2) TO WS-STAMP-OFFHH
+008534     MOVE WS-NOW(20:2) TO WS-STAMP-OFFMM
+008535     COMPUTE WS-STAMP-OFFSECS =
+008536         WS-STAMP-OFFHH * 3600 + WS-STAMP-OFFMM * 60
+008537     COMPUTE WS-STAMP-DAY-INT =
+008538         FUNCTION INTEGER-OF-DATE(WS-STAMP-DATE8)
+008539     COMPUTE WS-STAMP-LOCAL-SECOFDAY =
+008540         WS-STAMP-HH * 3600 + WS-STAMP-MM * 60 + WS-STAMP-SS
+008541     IF WS-STAMP-SIGN = "-"
+008542         COMPUTE WS-STAMP-UTC-SECOFDAY =
+008543             WS-STAMP-LOCAL-SECOFDAY + WS-STAMP-OFFSECS
+008544     ELSE
+008545         COMPUTE WS-STAMP-UTC-SECOFDAY =
+008546             WS-STAMP-LOCAL-SECOFDAY - WS-STAMP-OFFSECS
+008547     END-IF
+008548     IF WS-STAMP-UTC-SECOFDAY < 0
+008549         ADD 86400 TO WS-STAMP-UTC-SECOFDAY
+008550         SUBTRACT 1 FROM WS-STAMP-DAY-INT
+008551     ELSE
+008552         IF WS-STAMP-UTC-SECOFDAY >= 86400
+008553             SUBTRACT 86400 FROM WS-STAMP-UTC-SECOFDAY
+008554             ADD 1 TO WS-STAMP-DAY-INT
+008555         END-IF
+008556     END-IF
+008557     COMPUTE WS-STAMP-UTC-DATE8 =
+008558         FUNCTION DATE-OF-INTEGER(WS-STAMP-DAY-INT)
+008559     COMPUTE WS-STAMP-UTC-HH = WS-STAMP-UTC-SECOFDAY / 3600
+008560     COMPUTE WS-STAMP-UTC-MM =
+008561         (WS-STAMP-UTC-SECOFDAY - WS-STAMP-UTC-HH * 3600) / 60
+008562     COMPUTE WS-STAMP-UTC-SS = WS-STAMP-UTC-SECOFDAY
+008563         - WS-STAMP-UTC-HH * 3600 - WS-STAMP-UTC-MM * 60
+008564     MOVE SPACES TO WS-UTC-STAMP
+008565     STRING WS-STAMP-UTC-DATE8, "T",
+008566         WS-STAMP-UTC-HH, WS-STAMP-UTC-MM, WS-STAMP-UTC-SS, "Z"
+008567         DELIMITED BY SIZE INTO WS-UTC-STAMP.
+008568 3820-EXIT.
+008569     EXIT.
+008570
+008571*==========================================================
+008572* 3900-LOG-ERROR - persist a dated line so an overnight failure
+008573* can be diagnosed the next morning.
+008574*==========================================================
+008575 3900-LOG-ERROR.
+008600     MOVE FUNCTION CURRENT-DATE TO WS-NOW
+008610     MOVE ERR TO ERR-DISP
+008620     OPEN EXTEND LOG-FILE
+008630     IF WS-LOG-STATUS NOT = "00"
+008640         OPEN OUTPUT LOG-FILE
+008650     END-IF
+008655     IF WS-LOG-STATUS NOT = "00"
+008656         GO TO 3900-EXIT
+008657     END-IF
+008660     MOVE SPACES TO LOG-LINE
+008670     STRING WS-NOW(1:4), "-", WS-NOW(5:2), "-", WS-NOW(7:2),
+008680         " ", WS-NOW(9:2), ":", WS-NOW(11:2), ":",
+008690         WS-NOW(13:2), " MONTH=", WS-CUR-YM, " STEP=",
+008700         WS-STEP-NAME, " ERR=", ERR-DISP
+008710         DELIMITED BY SIZE INTO LOG-LINE
+008711     IF WS-STEP-NAME = "CAL-VALIDATE"
+008712         AND FUNCTION TRIM(WS-BADLIST) NOT = SPACES
+008713         STRING FUNCTION TRIM(LOG-LINE), " BADLINES=",
+008714             FUNCTION TRIM(WS-BADLIST)
+008715             DELIMITED BY SIZE INTO LOG-LINE
+008716         END-STRING
+008717     END-IF
+008720     WRITE LOG-LINE
+008730     CLOSE LOG-FILE.
+008740 3900-EXIT.
+008750     EXIT.
+008760 
+008770*==========================================================
+008780* 9999-TERMINATE - final safety persist of the checkpoint table.
+008790* Each month already persists its own progress in 3000-EXIT;
+008795* this catches WS-CKPT-COUNT changes made outside that loop.
+008796*==========================================================
+008800 9999-TERMINATE.
+008810     PERFORM 3960-PERSIST-CKPT-TABLE THRU 3960-EXIT
+008880     DISPLAY "SongForVictoria run complete.".
+008890 9999-EXIT.
+008900     EXIT.
+008910 
+008920 9910-WRITE-CKPT-LINE.
+008930     MOVE SPACES TO CKPT-LINE
+008940     STRING CKPT-YM(CKPT-IDX), " ", CKPT-STEP(CKPT-IDX)
+008950         DELIMITED BY SIZE INTO CKPT-LINE
+008960     WRITE CKPT-LINE.
+008970 9910-EXIT.
+008980     EXIT.
