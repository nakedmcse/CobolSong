@@ -0,0 +1,127 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. SongSubmit.
+000120 AUTHOR. D. MARSH.
+000130 INSTALLATION. VICTORIA MUSIC CHALLENGE.
+000140 DATE-WRITTEN. 08/09/2026.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 08/09/2026  DM  Original - companion to SongForVictoria.
+000200*                 Appends one participant submission line per
+000210*                 run to SUBMISSIONS-FILENAME, keyed by the
+000220*                 challenge date, so song.cal's themes can later
+000230*                 be cross referenced against who actually sent
+000240*                 in a video for that day.
+000250*----------------------------------------------------------------
+000260* USAGE
+000270*   SongSubmit YYYY-MM-DD PARTICIPANT ["free-text note"]
+000280*----------------------------------------------------------------
+000290 ENVIRONMENT DIVISION.
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320     SELECT SUBMIT-FILE
+000330         ASSIGN DYNAMIC WS-SUBMIT-FILENAME
+000340         ORGANIZATION LINE SEQUENTIAL
+000350         FILE STATUS WS-SUBMIT-STATUS.
+000360 
+000370 DATA DIVISION.
+000380 FILE SECTION.
+000390 FD  SUBMIT-FILE.
+000400 01  SUBMIT-LINE              PIC X(102).
+000410 
+000420 WORKING-STORAGE SECTION.
+000430 01  WS-SUBMIT-FILENAME       PIC X(40) VALUE "submissions.dat".
+000440 01  WS-SUBMIT-STATUS         PIC X(2).
+000450 01  WS-ARG-DATE              PIC X(20).
+000460 01  WS-ARG-PARTICIPANT       PIC X(30).
+000470 01  WS-ARG-NOTE              PIC X(60).
+000480 01  WS-OUT-LINE              PIC X(102).
+000490 01  WS-VALID-SW              PIC X(1) VALUE "Y".
+000500     88  WS-ARGS-VALID                 VALUE "Y".
+000510 COPY "SUBREC.CPY".
+000520 
+000530 PROCEDURE DIVISION.
+000540*==========================================================
+000550* 0000-MAINLINE
+000560*==========================================================
+000570 0000-MAINLINE.
+000580     PERFORM 1000-GET-ARGUMENTS THRU 1000-EXIT.
+000590     IF NOT WS-ARGS-VALID
+000600         DISPLAY "Usage: SongSubmit YYYY-MM-DD PARTICIPANT "
+000610             """note"""
+000620         MOVE 1 TO RETURN-CODE
+000630         GO TO 0000-DONE
+000640     END-IF
+000650     PERFORM 2000-APPEND-SUBMISSION THRU 2000-EXIT.
+000660 0000-DONE.
+000670     STOP RUN.
+000680 
+000690*==========================================================
+000700* 1000-GET-ARGUMENTS - date and participant are required, the
+000710* note is optional free text.
+000720*==========================================================
+000730 1000-GET-ARGUMENTS.
+000740     MOVE SPACES TO WS-ARG-DATE
+000750     MOVE SPACES TO WS-ARG-PARTICIPANT
+000760     MOVE SPACES TO WS-ARG-NOTE
+000770     DISPLAY 1 UPON ARGUMENT-NUMBER
+000780     ACCEPT WS-ARG-DATE FROM ARGUMENT-VALUE
+000790         ON EXCEPTION
+000800             MOVE SPACES TO WS-ARG-DATE
+000810     END-ACCEPT
+000820     DISPLAY 2 UPON ARGUMENT-NUMBER
+000830     ACCEPT WS-ARG-PARTICIPANT FROM ARGUMENT-VALUE
+000840         ON EXCEPTION
+000850             MOVE SPACES TO WS-ARG-PARTICIPANT
+000860     END-ACCEPT
+000870     DISPLAY 3 UPON ARGUMENT-NUMBER
+000880     ACCEPT WS-ARG-NOTE FROM ARGUMENT-VALUE
+000890         ON EXCEPTION
+000900             MOVE SPACES TO WS-ARG-NOTE
+000910     END-ACCEPT
+000920     MOVE "Y" TO WS-VALID-SW
+000930     IF WS-ARG-DATE = SPACES OR WS-ARG-PARTICIPANT = SPACES
+000940         MOVE "N" TO WS-VALID-SW
+000950         GO TO 1000-EXIT
+000960     END-IF
+000970     IF NOT ( WS-ARG-DATE(1:4) IS NUMERIC
+000980         AND WS-ARG-DATE(5:1) = "-"
+000990         AND WS-ARG-DATE(6:2) IS NUMERIC
+001000         AND WS-ARG-DATE(8:1) = "-"
+001010         AND WS-ARG-DATE(9:2) IS NUMERIC )
+001020         MOVE "N" TO WS-VALID-SW
+001030     END-IF.
+001040 1000-EXIT.
+001050     EXIT.
+001060 
+001070*==========================================================
+001080* 2000-APPEND-SUBMISSION
+001090*==========================================================
+001100 2000-APPEND-SUBMISSION.
+001110     OPEN EXTEND SUBMIT-FILE
+001120     IF WS-SUBMIT-STATUS NOT = "00"
+001130         OPEN OUTPUT SUBMIT-FILE
+001140     END-IF
+001150     IF WS-SUBMIT-STATUS NOT = "00"
+001160         DISPLAY "Could not open " WS-SUBMIT-FILENAME
+001170         MOVE 2 TO RETURN-CODE
+001180         GO TO 2000-EXIT
+001190     END-IF
+001200     MOVE SPACES TO SUB-REC
+001210     MOVE WS-ARG-DATE(1:10) TO SUB-DATE
+001220     MOVE WS-ARG-PARTICIPANT TO SUB-PARTICIPANT
+001230     MOVE WS-ARG-NOTE TO SUB-NOTE
+001231     INSPECT SUB-PARTICIPANT REPLACING ALL "|" BY SPACE
+001232     INSPECT SUB-NOTE REPLACING ALL "|" BY SPACE
+001240     MOVE SPACES TO WS-OUT-LINE
+001250     STRING SUB-DATE, "|", FUNCTION TRIM(SUB-PARTICIPANT),
+001260         "|", FUNCTION TRIM(SUB-NOTE)
+001270         DELIMITED BY SIZE INTO WS-OUT-LINE
+001280     MOVE WS-OUT-LINE TO SUBMIT-LINE
+001290     WRITE SUBMIT-LINE
+001300     CLOSE SUBMIT-FILE
+001310     DISPLAY "Recorded submission for " SUB-DATE
+001320         " by " FUNCTION TRIM(SUB-PARTICIPANT).
+001330 2000-EXIT.
+001340     EXIT.
