@@ -0,0 +1,311 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. SongReport.
+000120 AUTHOR. D. MARSH.
+000130 INSTALLATION. VICTORIA MUSIC CHALLENGE.
+000140 DATE-WRITTEN. 08/09/2026.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 08/09/2026  DM  Original - flat date/weekday/theme listing
+000200*                 across months, sourced from the theme history
+000210*                 file SongForVictoria maintains, sortable by
+000220*                 date or by theme, for handing to reviewers.
+000230* 08/09/2026  DM  Added a MISSING listing mode that cross
+000240*                 references SongSubmit's submissions file
+000250*                 against the theme history, so the days that
+000260*                 have a theme but no recorded submission stand
+000270*                 out at a glance.
+000280*----------------------------------------------------------------
+000290* USAGE
+000300*   SongReport [START-YYYY-MM-DD] [END-YYYY-MM-DD]
+000310*       [DATE|THEME|MISSING]
+000320*----------------------------------------------------------------
+000330 ENVIRONMENT DIVISION.
+000340 INPUT-OUTPUT SECTION.
+000350 FILE-CONTROL.
+000360     SELECT HISTORY-FILE
+000370         ASSIGN DYNAMIC WS-HISTORY-FILENAME
+000380         ORGANIZATION LINE SEQUENTIAL
+000390         FILE STATUS WS-HIST-STATUS.
+000400     SELECT SUBMIT-FILE
+000410         ASSIGN DYNAMIC WS-SUBMIT-FILENAME
+000420         ORGANIZATION LINE SEQUENTIAL
+000430         FILE STATUS WS-SUBMIT-STATUS.
+000440     SELECT SORT-WORK-FILE
+000450         ASSIGN DYNAMIC WS-SORTWORK-FILENAME.
+000460     SELECT REPORT-FILE
+000470         ASSIGN DYNAMIC WS-REPORT-FILENAME
+000480         ORGANIZATION LINE SEQUENTIAL
+000490         FILE STATUS WS-REPORT-STATUS.
+000500 
+000510 DATA DIVISION.
+000520 FILE SECTION.
+000530 FD  HISTORY-FILE.
+000540 01  HISTORY-LINE              PIC X(100).
+000550 FD  SUBMIT-FILE.
+000560 01  SUBMIT-LINE                PIC X(102).
+000570 SD  SORT-WORK-FILE.
+000580 01  SORT-REC.
+000590     05  SORT-DATE8             PIC 9(8).
+000600     05  SORT-THEME             PIC X(80).
+000610     05  SORT-DATE-TEXT         PIC X(10).
+000620 FD  REPORT-FILE.
+000630 01  REPORT-LINE                PIC X(132).
+000640 
+000650 WORKING-STORAGE SECTION.
+000660 01  WS-HISTORY-FILENAME        PIC X(40)
+000670                                 VALUE "theme_history.dat".
+000680 01  WS-HIST-STATUS             PIC X(2).
+000690 01  WS-SUBMIT-FILENAME         PIC X(40)
+000700                                 VALUE "submissions.dat".
+000710 01  WS-SUBMIT-STATUS           PIC X(2).
+000720 01  WS-SORTWORK-FILENAME       PIC X(40)
+000730                                 VALUE "songreport.srt".
+000740 01  WS-REPORT-FILENAME         PIC X(40)
+000750                                 VALUE "song_report.txt".
+000760 01  WS-REPORT-STATUS           PIC X(2).
+000770 
+000780 01  WS-ARG1                    PIC X(20).
+000790 01  WS-ARG2                    PIC X(20).
+000800 01  WS-ARG3                    PIC X(20).
+000810 01  WS-START-DATE               PIC X(10) VALUE SPACES.
+000820 01  WS-END-DATE                 PIC X(10) VALUE SPACES.
+000830 01  WS-SORT-MODE                PIC X(7)  VALUE "DATE".
+000840 
+000850 01  WS-HIST-LINE                PIC X(100).
+000860 01  WS-DATE8BUF                 PIC X(8).
+000870 01  WS-EOF-SW                   PIC X(1) VALUE "N".
+000880     88  WS-EOF                           VALUE "Y".
+000890 01  WS-REC-COUNT                PIC 9(6) VALUE 0.
+000900 
+000910 01  WEEKDAY-NAMES                PIC A(21)
+000920                 VALUE "SUNMONTUEWEDTHUFRISAT".
+000930 01  WS-WEEKDAY-NUM               PIC 9(1) VALUE 0.
+000940 01  WS-WEEKDAY-TXT               PIC A(3).
+000950 01  WS-INT-DATE                  PIC S9(9) COMP VALUE 0.
+000960 COPY "HISTREC.CPY".
+000970 
+000980*----------------------------------------------------------------
+000990* Submitted-dates table, loaded from SUBMIT-FILE and searched by
+001000* the MISSING listing mode.
+001010*----------------------------------------------------------------
+001020 01  WS-SUBMIT-COUNT              PIC 9(4) COMP VALUE 0.
+001030 01  WS-SUBMIT-DATE-TABLE.
+001040     05  WS-SUBMIT-DATE-ENTRY OCCURS 2000 TIMES
+001050                         INDEXED BY SUB-IDX
+001060                         PIC X(10).
+001070 01  WS-SUB-FOUND-SW              PIC X(1) VALUE "N".
+001080     88  WS-SUB-FOUND                      VALUE "Y".
+001090 COPY "SUBREC.CPY".
+001100 
+001110 PROCEDURE DIVISION.
+001120*==========================================================
+001130* 0000-MAINLINE
+001140*==========================================================
+001150 0000-MAINLINE.
+001160     PERFORM 1000-GET-ARGUMENTS THRU 1000-EXIT.
+001170     PERFORM 1500-LOAD-SUBMISSIONS THRU 1500-EXIT.
+001180     PERFORM 2000-RUN-SORT THRU 2000-EXIT.
+001190     DISPLAY "Report written to " WS-REPORT-FILENAME
+001200         " (" WS-REC-COUNT " line(s))."
+001210     STOP RUN.
+001220 
+001230*==========================================================
+001240* 1000-GET-ARGUMENTS - an optional date range and listing mode
+001250* (DATE or THEME sort, or MISSING for unsubmitted days).
+001260*==========================================================
+001270 1000-GET-ARGUMENTS.
+001280     MOVE SPACES TO WS-ARG1
+001290     MOVE SPACES TO WS-ARG2
+001300     MOVE SPACES TO WS-ARG3
+001310     DISPLAY 1 UPON ARGUMENT-NUMBER
+001320     ACCEPT WS-ARG1 FROM ARGUMENT-VALUE
+001330         ON EXCEPTION MOVE SPACES TO WS-ARG1
+001340     END-ACCEPT
+001350     DISPLAY 2 UPON ARGUMENT-NUMBER
+001360     ACCEPT WS-ARG2 FROM ARGUMENT-VALUE
+001370         ON EXCEPTION MOVE SPACES TO WS-ARG2
+001380     END-ACCEPT
+001390     DISPLAY 3 UPON ARGUMENT-NUMBER
+001400     ACCEPT WS-ARG3 FROM ARGUMENT-VALUE
+001410         ON EXCEPTION MOVE SPACES TO WS-ARG3
+001420     END-ACCEPT
+001430 
+001440     MOVE "0000-00-00" TO WS-START-DATE
+001450     MOVE "9999-99-99" TO WS-END-DATE
+001460     IF WS-ARG1 NOT = SPACES
+001470         MOVE WS-ARG1(1:10) TO WS-START-DATE
+001480     END-IF
+001490     IF WS-ARG2 NOT = SPACES
+001500         MOVE WS-ARG2(1:10) TO WS-END-DATE
+001510     END-IF
+001520     MOVE "DATE" TO WS-SORT-MODE
+001530     IF WS-ARG3 NOT = SPACES
+001540         MOVE WS-ARG3 TO WS-SORT-MODE
+001550     END-IF.
+001560 1000-EXIT.
+001570     EXIT.
+001580 
+001590*==========================================================
+001600* 1500-LOAD-SUBMISSIONS - read every date SongSubmit has on file,
+001610* so the MISSING mode can tell an unsubmitted day from one that
+001620* simply fell outside the requested range.
+001630*==========================================================
+001640 1500-LOAD-SUBMISSIONS.
+001650     MOVE 0 TO WS-SUBMIT-COUNT
+001660     OPEN INPUT SUBMIT-FILE
+001670     IF WS-SUBMIT-STATUS NOT = "00"
+001680         GO TO 1500-EXIT
+001690     END-IF
+001700     MOVE "N" TO WS-EOF-SW
+001710     PERFORM 1510-READ-SUBMIT-LINE THRU 1510-EXIT
+001720         UNTIL WS-EOF
+001730     CLOSE SUBMIT-FILE.
+001740 1500-EXIT.
+001750     EXIT.
+001760 
+001770 1510-READ-SUBMIT-LINE.
+001780     READ SUBMIT-FILE INTO SUBMIT-LINE
+001790         AT END
+001800             MOVE "Y" TO WS-EOF-SW
+001810             GO TO 1510-EXIT
+001820     END-READ
+001830     IF SUBMIT-LINE = SPACES
+001840         GO TO 1510-EXIT
+001850     END-IF
+001860     IF WS-SUBMIT-COUNT < 2000
+001870         MOVE SPACES TO SUB-REC
+001880         UNSTRING SUBMIT-LINE DELIMITED BY "|"
+001890             INTO SUB-DATE SUB-PARTICIPANT SUB-NOTE
+001900         END-UNSTRING
+001910         ADD 1 TO WS-SUBMIT-COUNT
+001920         MOVE SUB-DATE TO WS-SUBMIT-DATE-ENTRY(WS-SUBMIT-COUNT)
+001930     END-IF.
+001940 1510-EXIT.
+001950     EXIT.
+001960 
+001970*==========================================================
+001980* 2000-RUN-SORT - filter the theme history by date range (and,
+001990* in MISSING mode, by whether a submission was ever recorded for
+002000* that date), sort by date or by theme, and write the flat report.
+002010*==========================================================
+002020 2000-RUN-SORT.
+002030     MOVE 0 TO WS-REC-COUNT
+002040     IF WS-SORT-MODE = "THEME"
+002050         SORT SORT-WORK-FILE
+002060             ON ASCENDING KEY SORT-THEME
+002070             INPUT PROCEDURE 2100-FILTER-HISTORY THRU 2100-EXIT
+002080             OUTPUT PROCEDURE 2200-WRITE-REPORT THRU 2200-EXIT
+002090     ELSE
+002100         SORT SORT-WORK-FILE
+002110             ON ASCENDING KEY SORT-DATE8
+002120             INPUT PROCEDURE 2100-FILTER-HISTORY THRU 2100-EXIT
+002130             OUTPUT PROCEDURE 2200-WRITE-REPORT THRU 2200-EXIT
+002140     END-IF.
+002150 2000-EXIT.
+002160     EXIT.
+002170 
+002180 2100-FILTER-HISTORY.
+002190     OPEN INPUT HISTORY-FILE
+002200     IF WS-HIST-STATUS NOT = "00"
+002210         GO TO 2100-EXIT
+002220     END-IF
+002230     MOVE "N" TO WS-EOF-SW
+002240     PERFORM 2110-FILTER-LINE THRU 2110-EXIT
+002250         UNTIL WS-EOF
+002260     CLOSE HISTORY-FILE.
+002270 2100-EXIT.
+002280     EXIT.
+002290 
+002300 2110-FILTER-LINE.
+002310     READ HISTORY-FILE INTO WS-HIST-LINE
+002320         AT END
+002330             MOVE "Y" TO WS-EOF-SW
+002340             GO TO 2110-EXIT
+002350     END-READ
+002360     IF WS-HIST-LINE = SPACES
+002370         GO TO 2110-EXIT
+002380     END-IF
+002390     MOVE SPACES TO HIST-REC
+002400     UNSTRING WS-HIST-LINE DELIMITED BY "|"
+002410         INTO HIST-DATE HIST-THEME
+002420     END-UNSTRING
+002430     IF HIST-DATE(1:10) < WS-START-DATE
+002440         OR HIST-DATE(1:10) > WS-END-DATE
+002450         GO TO 2110-EXIT
+002460     END-IF
+002470     IF WS-SORT-MODE = "MISSING"
+002480         PERFORM 2120-CHECK-SUBMITTED THRU 2120-EXIT
+002490         IF WS-SUB-FOUND
+002500             GO TO 2110-EXIT
+002510         END-IF
+002520     END-IF
+002530     MOVE SPACES TO SORT-REC
+002540     MOVE HIST-DATE(1:10) TO SORT-DATE-TEXT
+002550     MOVE SPACES TO WS-DATE8BUF
+002560     STRING HIST-DATE(1:4), HIST-DATE(6:2), HIST-DATE(9:2)
+002570         DELIMITED BY SIZE INTO WS-DATE8BUF
+002580     MOVE WS-DATE8BUF TO SORT-DATE8
+002590     MOVE HIST-THEME TO SORT-THEME
+002600     RELEASE SORT-REC.
+002610 2110-EXIT.
+002620     EXIT.
+002630 
+002640*==========================================================
+002650* 2120-CHECK-SUBMITTED - does WS-SUBMIT-DATE-TABLE already hold
+002660* this history line's date?
+002670*==========================================================
+002680 2120-CHECK-SUBMITTED.
+002690     MOVE "N" TO WS-SUB-FOUND-SW
+002700     PERFORM 2130-SCAN-SUBMIT-DATES THRU 2130-EXIT
+002710         VARYING SUB-IDX FROM 1 BY 1
+002720         UNTIL SUB-IDX > WS-SUBMIT-COUNT
+002730         OR WS-SUB-FOUND.
+002740 2120-EXIT.
+002750     EXIT.
+002760 
+002770 2130-SCAN-SUBMIT-DATES.
+002780     IF WS-SUBMIT-DATE-ENTRY(SUB-IDX) = HIST-DATE(1:10)
+002790         MOVE "Y" TO WS-SUB-FOUND-SW
+002800     END-IF.
+002810 2130-EXIT.
+002820     EXIT.
+002830 
+002840 2200-WRITE-REPORT.
+002850     OPEN OUTPUT REPORT-FILE
+002860     IF WS-REPORT-STATUS NOT = "00"
+002870         GO TO 2200-EXIT
+002880     END-IF
+002890     IF WS-SORT-MODE = "MISSING"
+002900         MOVE "DATE        DAY  THEME (no submission on file)"
+002910             TO REPORT-LINE
+002920     ELSE
+002930         MOVE "DATE        DAY  THEME" TO REPORT-LINE
+002940     END-IF
+002950     WRITE REPORT-LINE
+002960     MOVE "N" TO WS-EOF-SW
+002970     PERFORM 2210-WRITE-LINE THRU 2210-EXIT
+002980         UNTIL WS-EOF
+002990     CLOSE REPORT-FILE.
+003000 2200-EXIT.
+003010     EXIT.
+003020 
+003030 2210-WRITE-LINE.
+003040     RETURN SORT-WORK-FILE
+003050         AT END
+003060             MOVE "Y" TO WS-EOF-SW
+003070             GO TO 2210-EXIT
+003080     END-RETURN
+003090     ADD 1 TO WS-REC-COUNT
+003100     COMPUTE WS-INT-DATE = FUNCTION INTEGER-OF-DATE(SORT-DATE8)
+003110     COMPUTE WS-WEEKDAY-NUM = FUNCTION MOD(WS-INT-DATE, 7)
+003120     MOVE WEEKDAY-NAMES(WS-WEEKDAY-NUM * 3 + 1:3)
+003130         TO WS-WEEKDAY-TXT
+003140     MOVE SPACES TO REPORT-LINE
+003150     STRING SORT-DATE-TEXT, "  ", WS-WEEKDAY-TXT, "  ",
+003160         FUNCTION TRIM(SORT-THEME)
+003170         DELIMITED BY SIZE INTO REPORT-LINE
+003180     WRITE REPORT-LINE.
+003190 2210-EXIT.
+003200     EXIT.
